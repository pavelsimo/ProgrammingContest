@@ -0,0 +1,7 @@
+      * Shared decimal/binary/octal/hex conversion fields for
+      * SOLUTION and BINDEC.
+       01 NUMER1  PIC S9(5).
+       01 BIN-VAR PIC X(18).
+       01 OCT-VAR PIC X(6).
+       01 HEX-VAR PIC X(5).
+       01 WS-HEX-DIGITS PIC X(16) VALUE "0123456789ABCDEF".
