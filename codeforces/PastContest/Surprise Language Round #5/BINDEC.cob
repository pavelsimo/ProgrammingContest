@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BINDEC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY BINFLD.
+
+       01 I      PIC 99.
+       01 WS-BIT PIC 9.
+       01 WS-RAW PIC 9(6).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           ACCEPT BIN-VAR.
+           MOVE ZERO TO WS-RAW
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 18
+              MOVE BIN-VAR(I:1) TO WS-BIT
+              COMPUTE WS-RAW = WS-RAW * 2 + WS-BIT
+           END-PERFORM
+           IF BIN-VAR(1:1) = "1"
+              COMPUTE NUMER1 = WS-RAW - 262144
+           ELSE
+              MOVE WS-RAW TO NUMER1
+           END-IF
+           DISPLAY NUMER1.
+           STOP RUN.
