@@ -0,0 +1,39 @@
+//SOLBATCH JOB (ACCTNO),'DEC-BIN CONVERT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH CONVERSION OF NUMER1 QUANTITIES TO BIN/OCT/HEX. *
+//* RPTFILE/EXCPFILE USE DISP=MOD SO THIS STEP CAN RUN NIGHT      *
+//* AFTER NIGHT WITHOUT AN OPERATOR DELETING THE DATASETS FIRST:  *
+//* MOD ALLOCATES THEM ON FIRST USE AND POSITIONS AT END ON EVERY *
+//* RUN AFTER THAT. SOLUTION ITSELF DECIDES OUTPUT VS EXTEND ON   *
+//* RPTFILE/EXCPFILE BASED ON WHETHER RESTFILE SHOWS A CHECKPOINT *
+//* TO RESUME FROM.                                               *
+//* RESTFILE HOLDS A SINGLE CHECKPOINT RECORD THAT SOLUTION       *
+//* REWRITES WITH OPEN OUTPUT (NOT OPEN EXTEND), SO IT USES        *
+//* DISP=OLD RATHER THAN MOD - UNDER MOD, OPEN OUTPUT WOULD        *
+//* POSITION AT END-OF-DATA LIKE OPEN EXTEND AND THE CHECKPOINT    *
+//* FILE WOULD GROW WITHOUT BOUND INSTEAD OF BEING OVERWRITTEN,    *
+//* LEAVING 110-CHECK-RESTART READING STALE, UNRELATED CHECKPOINTS *
+//* FROM PRIOR RUNS. DISP=OLD REQUIRES RESTFILE TO ALREADY EXIST,  *
+//* SO BEFORE THE FIRST EVER RUN OF THIS JOB, OPERATIONS MUST      *
+//* ALLOCATE AN EMPTY RESTFILE ONCE (E.G. A ONE-TIME IEFBR14 STEP  *
+//* WITH DISP=(NEW,CATLG,CATLG) AND THE SAME DCB BELOW). THE       *
+//* ABNORMAL DISP IS KEPT (NOT DELETED) SO RESTFILE'S CHECKPOINT   *
+//* SURVIVES AN ABEND FOR THE RESTART RUN TO PICK UP.              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SOLUTION
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.NUMER1.DAILY.INPUT,DISP=SHR
+//RPTFILE  DD   DSN=PROD.NUMER1.DAILY.REPORT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(10,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//RESTFILE DD   DSN=PROD.NUMER1.DAILY.RESTART,
+//              DISP=(OLD,KEEP,KEEP),
+//              DCB=(RECFM=FB,LRECL=48,BLKSIZE=4800)
+//EXCPFILE DD   DSN=PROD.NUMER1.DAILY.EXCEPTIONS,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=8,BLKSIZE=800)
+//SYSOUT   DD   SYSOUT=*
+//
