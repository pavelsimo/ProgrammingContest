@@ -1,46 +1,359 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOLUTION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "INFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RESTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORDING MODE IS F.
+       01 INPUT-RECORD-NUM.
+          05 NUMER1-IN PIC S9(5) SIGN LEADING SEPARATE CHARACTER.
+       01 INPUT-RECORD-ALPHA.
+          05 IN-SIGN   PIC X(1).
+          05 IN-DIGITS PIC X(5).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-RECORD PIC X(80).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01 RESTART-RECORD.
+          05 RESTART-ACTIVE-SW      PIC X(1).
+          05 RESTART-LAST-RECORD    PIC 9(9).
+          05 RESTART-LINE-COUNT     PIC 9(6).
+          05 RESTART-SUM            PIC S9(8).
+          05 RESTART-MIN            PIC S9(5).
+          05 RESTART-MAX            PIC S9(5).
+          05 RESTART-FIRST-SW       PIC X(1).
+          05 RESTART-PAGE-NUM       PIC 9(4).
+          05 RESTART-LINES-ON-PAGE  PIC 9(2).
+          05 RESTART-EXCEPTION-CNT  PIC 9(6).
+          05 RESTART-OVERFLOW-SW    PIC X(1).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01 EXCEPTION-RECORD.
+          05 EXC-RAW-RECORD  PIC X(6).
+          05 EXC-REASON-CODE PIC X(2).
+
        WORKING-STORAGE SECTION.
-       01 BIN-VAR PIC X(16). 
-       01 NUMER1 PIC 9(5).                                     
-       01 I      PIC 99.                                       
-       01 J      PIC 9.
-       01 A1        PIC X(1)   VALUE ZEROES.
-       01 A2        PIC X(2)   VALUE ZEROES.
-       01 A3        PIC X(3)   VALUE ZEROES.
-       01 A4        PIC X(4)   VALUE ZEROES.
-       01 A5        PIC X(5)   VALUE ZEROES.
-       01 A6        PIC X(6)   VALUE ZEROES.
-       01 A7        PIC X(7)   VALUE ZEROES.
-       01 A8        PIC X(8)   VALUE ZEROES.
-       01 A9        PIC X(9)   VALUE ZEROES.
+       01 WS-INPUT-STATUS   PIC X(2) VALUE "00".
+       01 WS-REPORT-STATUS  PIC X(2) VALUE "00".
+       01 WS-RESTART-STATUS PIC X(2) VALUE "00".
+       01 WS-EXCEPTION-STATUS PIC X(2) VALUE "00".
+       01 WS-EOF-SWITCH     PIC X(1) VALUE "N".
+       01 WS-VALID-SWITCH   PIC X(1) VALUE "Y".
+       01 WS-REASON-CODE    PIC X(2) VALUE SPACES.
+
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+       01 WS-RESTART-SKIP        PIC 9(9) VALUE ZERO.
+       01 WS-RECORD-NUMBER       PIC 9(9) VALUE ZERO.
+
+       COPY BINFLD.
+
+       01 I       PIC 99.
+       01 J       PIC 9.
+       01 WS-ABS-NUMER1  PIC 9(5).
+       01 WS-BIN-SOURCE  PIC 9(6).
+       01 WS-WORK-VALUE  PIC 9(6).
+       01 K              PIC 99.
+       01 J8             PIC 9.
+       01 J16            PIC 99.
+
+       01 WS-FIRST-RECORD-SWITCH PIC X(1) VALUE "Y".
+       01 WS-SUM-NUMER1          PIC S9(8) VALUE ZERO.
+       01 WS-MIN-NUMER1          PIC S9(5) VALUE ZERO.
+       01 WS-MAX-NUMER1          PIC S9(5) VALUE ZERO.
+       01 WS-SUM-OVERFLOW-SWITCH PIC X(1) VALUE "N".
+
+       01 WS-PAGE-NUMBER    PIC 9(4) VALUE ZERO.
+       01 WS-LINES-ON-PAGE  PIC 9(2) VALUE ZERO.
+       01 WS-LINES-PER-PAGE PIC 9(2) VALUE 50.
+       01 WS-LINE-COUNT     PIC 9(6) VALUE ZERO.
+       01 WS-EXCEPTION-COUNT PIC 9(6) VALUE ZERO.
+
+       01 WS-HEADER-LINE.
+          05 FILLER        PIC X(6)  VALUE "NUMER1".
+          05 FILLER        PIC X(3)  VALUE SPACES.
+          05 FILLER        PIC X(18) VALUE "BIN-VAR".
+          05 FILLER        PIC X(3)  VALUE SPACES.
+          05 FILLER        PIC X(6)  VALUE "OCTAL".
+          05 FILLER        PIC X(3)  VALUE SPACES.
+          05 FILLER        PIC X(5)  VALUE "HEX".
+          05 FILLER        PIC X(5)  VALUE "PAGE=".
+          05 WS-HDR-PAGE-NUM PIC ZZZ9.
+          05 FILLER        PIC X(27) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+          05 WS-DETAIL-NUMER1  PIC -----9.
+          05 FILLER            PIC X(3)  VALUE SPACES.
+          05 WS-DETAIL-BIN-VAR PIC X(18).
+          05 FILLER            PIC X(3)  VALUE SPACES.
+          05 WS-DETAIL-OCT-VAR PIC X(6).
+          05 FILLER            PIC X(3)  VALUE SPACES.
+          05 WS-DETAIL-HEX-VAR PIC X(5).
+          05 FILLER            PIC X(36) VALUE SPACES.
+
+       01 WS-TRAILER-LINE.
+          05 FILLER         PIC X(8)  VALUE "RECORDS=".
+          05 WS-TRL-RECORDS PIC ZZZZZZZZ9.
+          05 FILLER         PIC X(2)  VALUE SPACES.
+          05 FILLER         PIC X(4)  VALUE "SUM=".
+          05 WS-TRL-SUM     PIC --------9.
+          05 FILLER         PIC X(2)  VALUE SPACES.
+          05 FILLER         PIC X(4)  VALUE "MIN=".
+          05 WS-TRL-MIN     PIC -----9.
+          05 FILLER         PIC X(2)  VALUE SPACES.
+          05 FILLER         PIC X(4)  VALUE "MAX=".
+          05 WS-TRL-MAX     PIC -----9.
+          05 FILLER         PIC X(2)  VALUE SPACES.
+          05 FILLER         PIC X(5)  VALUE "EXCP=".
+          05 WS-TRL-EXCP    PIC ZZZZZ9.
+          05 FILLER         PIC X(2)  VALUE SPACES.
+          05 FILLER         PIC X(5)  VALUE "OVFL=".
+          05 WS-TRL-OVFL    PIC X(1).
+          05 FILLER         PIC X(3)  VALUE SPACES.
 
        PROCEDURE DIVISION.
-         ACCEPT NUMER1.                                       
-         PERFORM VARYING I FROM 16 BY -1 UNTIL I < 1         
-            DIVIDE NUMER1 BY 2 GIVING NUMER1 REMAINDER J       
-            MOVE J TO BIN-VAR(I:1)                             
-         END-PERFORM.
-         IF BIN-VAR < 10 THEN
-            MOVE BIN-VAR TO A1
-            DISPLAY A1
-         ELSE IF BIN-VAR < 100 THEN
-            MOVE BIN-VAR TO A2
-            DISPLAY A2
-         ELSE IF BIN-VAR < 1000 THEN
-            MOVE BIN-VAR TO A3
-            DISPLAY A3
-         ELSE IF BIN-VAR < 10000 THEN
-            MOVE BIN-VAR TO A4
-            DISPLAY A4
-         ELSE IF BIN-VAR < 100000 THEN
-            MOVE BIN-VAR TO A5
-            DISPLAY A5
-         ELSE IF BIN-VAR < 1000000 THEN
-            MOVE BIN-VAR TO A6
-            DISPLAY A6
-         END-IF                               . 
-         STOP RUN.
-         
+       000-MAIN.
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS NOT = "00"
+              DISPLAY "SOLUTION: INFILE OPEN FAILED, STATUS="
+                 WS-INPUT-STATUS
+              STOP RUN
+           END-IF
+           PERFORM 110-CHECK-RESTART
+           IF WS-RESTART-SKIP > 0
+              OPEN EXTEND REPORT-FILE
+              OPEN EXTEND EXCEPTION-FILE
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+              OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "SOLUTION: RPTFILE OPEN FAILED, STATUS="
+                 WS-REPORT-STATUS
+              STOP RUN
+           END-IF
+           IF WS-EXCEPTION-STATUS NOT = "00"
+              DISPLAY "SOLUTION: EXCPFILE OPEN FAILED, STATUS="
+                 WS-EXCEPTION-STATUS
+              STOP RUN
+           END-IF
+           PERFORM 120-SKIP-PROCESSED-RECORDS
+           PERFORM 100-READ-NEXT-RECORD
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+              ADD 1 TO WS-RECORD-NUMBER
+              PERFORM 300-VALIDATE-RECORD
+              IF WS-VALID-SWITCH = "Y"
+                 MOVE NUMER1-IN TO NUMER1
+                 PERFORM 400-BUILD-BINARY
+                 PERFORM 420-BUILD-OCTAL
+                 PERFORM 430-BUILD-HEX
+                 PERFORM 500-WRITE-DETAIL-LINE
+                 PERFORM 600-ACCUMULATE-TOTALS
+              ELSE
+                 PERFORM 750-WRITE-EXCEPTION
+              END-IF
+              IF FUNCTION MOD(WS-RECORD-NUMBER,
+                 WS-CHECKPOINT-INTERVAL) = 0
+                 PERFORM 700-WRITE-CHECKPOINT
+              END-IF
+              PERFORM 100-READ-NEXT-RECORD
+           END-PERFORM.
+           PERFORM 790-CLEAR-CHECKPOINT.
+           PERFORM 800-WRITE-TRAILER.
+           CLOSE INPUT-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXCEPTION-FILE.
+           STOP RUN.
+
+       100-READ-NEXT-RECORD.
+           READ INPUT-FILE
+               AT END MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       110-CHECK-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+              READ RESTART-FILE
+                 AT END MOVE ZERO TO WS-RESTART-SKIP
+                 NOT AT END
+                    IF RESTART-ACTIVE-SW = "Y"
+                       MOVE RESTART-LAST-RECORD TO WS-RESTART-SKIP
+                       MOVE RESTART-LINE-COUNT TO WS-LINE-COUNT
+                       MOVE RESTART-SUM TO WS-SUM-NUMER1
+                       MOVE RESTART-MIN TO WS-MIN-NUMER1
+                       MOVE RESTART-MAX TO WS-MAX-NUMER1
+                       MOVE RESTART-FIRST-SW TO WS-FIRST-RECORD-SWITCH
+                       MOVE RESTART-PAGE-NUM TO WS-PAGE-NUMBER
+                       MOVE RESTART-LINES-ON-PAGE TO WS-LINES-ON-PAGE
+                       MOVE RESTART-EXCEPTION-CNT TO WS-EXCEPTION-COUNT
+                       MOVE RESTART-OVERFLOW-SW TO
+                          WS-SUM-OVERFLOW-SWITCH
+                    ELSE
+                       MOVE ZERO TO WS-RESTART-SKIP
+                    END-IF
+              END-READ
+              CLOSE RESTART-FILE
+           ELSE
+              MOVE ZERO TO WS-RESTART-SKIP
+           END-IF
+           MOVE WS-RESTART-SKIP TO WS-RECORD-NUMBER.
+
+       120-SKIP-PROCESSED-RECORDS.
+           PERFORM WS-RESTART-SKIP TIMES
+              PERFORM 100-READ-NEXT-RECORD
+           END-PERFORM.
+
+       300-VALIDATE-RECORD.
+           MOVE "Y" TO WS-VALID-SWITCH
+           MOVE SPACES TO WS-REASON-CODE
+           IF IN-SIGN NOT = "+" AND IN-SIGN NOT = "-"
+              MOVE "N" TO WS-VALID-SWITCH
+              MOVE "01" TO WS-REASON-CODE
+           ELSE IF IN-DIGITS NOT NUMERIC
+              MOVE "N" TO WS-VALID-SWITCH
+              MOVE "02" TO WS-REASON-CODE
+           END-IF.
+
+       400-BUILD-BINARY.
+           MOVE FUNCTION ABS(NUMER1) TO WS-ABS-NUMER1
+           IF NUMER1 < 0
+              COMPUTE WS-BIN-SOURCE = 262144 - WS-ABS-NUMER1
+           ELSE
+              MOVE WS-ABS-NUMER1 TO WS-BIN-SOURCE
+           END-IF
+           MOVE WS-BIN-SOURCE TO WS-WORK-VALUE
+           PERFORM VARYING I FROM 18 BY -1 UNTIL I < 1
+              DIVIDE WS-WORK-VALUE BY 2 GIVING WS-WORK-VALUE REMAINDER J
+              MOVE J TO BIN-VAR(I:1)
+           END-PERFORM.
+
+       420-BUILD-OCTAL.
+           MOVE WS-BIN-SOURCE TO WS-WORK-VALUE
+           PERFORM VARYING K FROM 6 BY -1 UNTIL K < 1
+              DIVIDE WS-WORK-VALUE BY 8 GIVING WS-WORK-VALUE
+                 REMAINDER J8
+              MOVE J8 TO OCT-VAR(K:1)
+           END-PERFORM.
+
+       430-BUILD-HEX.
+           MOVE WS-BIN-SOURCE TO WS-WORK-VALUE
+           PERFORM VARYING K FROM 5 BY -1 UNTIL K < 1
+              DIVIDE WS-WORK-VALUE BY 16 GIVING WS-WORK-VALUE
+                 REMAINDER J16
+              MOVE WS-HEX-DIGITS(J16 + 1:1) TO HEX-VAR(K:1)
+           END-PERFORM.
+
+       500-WRITE-DETAIL-LINE.
+           IF WS-LINES-ON-PAGE = ZERO OR
+              WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+              PERFORM 510-WRITE-HEADER
+           END-IF
+           MOVE NUMER1 TO WS-DETAIL-NUMER1
+           MOVE BIN-VAR TO WS-DETAIL-BIN-VAR
+           MOVE OCT-VAR TO WS-DETAIL-OCT-VAR
+           MOVE HEX-VAR TO WS-DETAIL-HEX-VAR
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINES-ON-PAGE
+           ADD 1 TO WS-LINE-COUNT.
+
+       510-WRITE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE-NUM
+           MOVE ZERO TO WS-LINES-ON-PAGE
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE.
+
+       600-ACCUMULATE-TOTALS.
+           ADD NUMER1 TO WS-SUM-NUMER1
+              ON SIZE ERROR
+                 MOVE "Y" TO WS-SUM-OVERFLOW-SWITCH
+                 DISPLAY "SOLUTION: WS-SUM-NUMER1 OVERFLOW AT RECORD "
+                    WS-RECORD-NUMBER
+           END-ADD
+           IF WS-FIRST-RECORD-SWITCH = "Y"
+              MOVE NUMER1 TO WS-MIN-NUMER1
+              MOVE NUMER1 TO WS-MAX-NUMER1
+              MOVE "N" TO WS-FIRST-RECORD-SWITCH
+           ELSE
+              IF NUMER1 < WS-MIN-NUMER1
+                 MOVE NUMER1 TO WS-MIN-NUMER1
+              END-IF
+              IF NUMER1 > WS-MAX-NUMER1
+                 MOVE NUMER1 TO WS-MAX-NUMER1
+              END-IF
+           END-IF.
+
+       750-WRITE-EXCEPTION.
+           MOVE INPUT-RECORD-ALPHA TO EXC-RAW-RECORD
+           MOVE WS-REASON-CODE TO EXC-REASON-CODE
+           WRITE EXCEPTION-RECORD
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       700-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-STATUS NOT = "00"
+              DISPLAY "SOLUTION: RESTFILE CKPT OPEN FAILED, STATUS="
+                 WS-RESTART-STATUS
+              STOP RUN
+           END-IF
+           MOVE "Y" TO RESTART-ACTIVE-SW
+           MOVE WS-RECORD-NUMBER TO RESTART-LAST-RECORD
+           MOVE WS-LINE-COUNT TO RESTART-LINE-COUNT
+           MOVE WS-SUM-NUMER1 TO RESTART-SUM
+           MOVE WS-MIN-NUMER1 TO RESTART-MIN
+           MOVE WS-MAX-NUMER1 TO RESTART-MAX
+           MOVE WS-FIRST-RECORD-SWITCH TO RESTART-FIRST-SW
+           MOVE WS-PAGE-NUMBER TO RESTART-PAGE-NUM
+           MOVE WS-LINES-ON-PAGE TO RESTART-LINES-ON-PAGE
+           MOVE WS-EXCEPTION-COUNT TO RESTART-EXCEPTION-CNT
+           MOVE WS-SUM-OVERFLOW-SWITCH TO RESTART-OVERFLOW-SW
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       790-CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-STATUS NOT = "00"
+              DISPLAY "SOLUTION: RESTFILE CLEAR OPEN FAILED, STATUS="
+                 WS-RESTART-STATUS
+              STOP RUN
+           END-IF
+           MOVE "N" TO RESTART-ACTIVE-SW
+           MOVE ZERO TO RESTART-LAST-RECORD
+           MOVE ZERO TO RESTART-LINE-COUNT
+           MOVE ZERO TO RESTART-SUM
+           MOVE ZERO TO RESTART-MIN
+           MOVE ZERO TO RESTART-MAX
+           MOVE "Y" TO RESTART-FIRST-SW
+           MOVE ZERO TO RESTART-PAGE-NUM
+           MOVE ZERO TO RESTART-LINES-ON-PAGE
+           MOVE ZERO TO RESTART-EXCEPTION-CNT
+           MOVE "N" TO RESTART-OVERFLOW-SW
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       800-WRITE-TRAILER.
+           MOVE WS-RECORD-NUMBER TO WS-TRL-RECORDS
+           MOVE WS-SUM-NUMER1 TO WS-TRL-SUM
+           MOVE WS-MIN-NUMER1 TO WS-TRL-MIN
+           MOVE WS-MAX-NUMER1 TO WS-TRL-MAX
+           MOVE WS-EXCEPTION-COUNT TO WS-TRL-EXCP
+           MOVE WS-SUM-OVERFLOW-SWITCH TO WS-TRL-OVFL
+           WRITE REPORT-RECORD FROM WS-TRAILER-LINE.
